@@ -8,6 +8,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 SampleData PIC X(10) VALUE "Stuff".
+       01 NumSampleData REDEFINES SampleData PIC 9(10).
        01 JustLetters PIC AAA VALUE "ABC".
        01 JustNums PIC 9(4) VALUE 1234.
        01 SignedInt PIC s9(4) VALUE -1234.
@@ -22,48 +23,108 @@
        01 Num1 PIC 9 VALUE 5.
        01 Num2 PIC 9 VALUE 4.
        01 Num3 PIC 9 VALUE 3.
+       01 Operator PIC X VALUE "+".
        01 Ans PIC S99V99 VALUE 0.
        01 Rem PIC 9V99.
+       01 WSMaxDOB PIC 99.
+       01 WSLeapYear PIC X VALUE "N".
+           88 IsLeapYear VALUE "Y".
+       01 WSYearQuotient PIC 9(6).
+       01 WSYearRemainder PIC 9(4).
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
            MOVE "More Stuff " TO SampleData
-           MOVE "123" TO SampleData 
+           MOVE "123" TO SampleData
            MOVE 123 TO SampleData
            DISPLAY SampleData
+           IF NumSampleData IS NUMERIC
+               DISPLAY "SampleData is numeric: " NumSampleData
+           ELSE
+               DISPLAY "SampleData is not numeric"
+           END-IF
+
            DISPLAY PayCheck
+           COMPUTE SignedInt = SignedInt - 10000
+               ON SIZE ERROR
+                   DISPLAY "SignedInt overflow - value unchanged"
+               NOT ON SIZE ERROR
+                   DISPLAY SignedInt
+           END-COMPUTE
+           COMPUTE PayCheck = PayCheck + 99999.99
+               ON SIZE ERROR
+                   DISPLAY "PayCheck overflow - value unchanged"
+               NOT ON SIZE ERROR
+                   DISPLAY PayCheck
+           END-COMPUTE
+
            MOVE "123Bob Smith           12211974" TO Customer
+           IF Ident IS NOT NUMERIC
+               DISPLAY "Customer Ident is not numeric"
+           END-IF
+           IF MOB < 1 OR MOB > 12
+               DISPLAY "Customer MOB out of range"
+           END-IF
+           PERFORM ValidateDOB
+           IF DOB < 1 OR DOB > WSMaxDOB
+               DISPLAY "Customer DOB out of range"
+           END-IF
+           IF YOB IS NOT NUMERIC
+               DISPLAY "Customer YOB is not numeric"
+           END-IF
            DISPLAY CustName
            DISPLAY MOB "/" DOB "/" YOB
            MOVE ZERO TO SampleData
            DISPLAY SampleData
+           PERFORM CheckSampleDataNumeric
            MOVE SPACE TO SampleData
            DISPLAY SampleData
+           PERFORM CheckSampleDataNumeric
            MOVE HIGH-VALUE TO SampleData
            DISPLAY SampleData
+           PERFORM CheckSampleDataNumeric
            MOVE LOW-VALUE TO SampleData
            DISPLAY SampleData
+           PERFORM CheckSampleDataNumeric
            MOVE QUOTE TO SampleData
            DISPLAY SampleData
+           PERFORM CheckSampleDataNumeric
            MOVE ALL "2" TO SampleData
            DISPLAY SampleData
-           
+           PERFORM CheckSampleDataNumeric
+
+           DISPLAY "Enter Num1, Num2, Num3 : " WITH NO ADVANCING
+           ACCEPT Num1
+           ACCEPT Num2
+           ACCEPT Num3
+
            ADD Num1, Num2 TO Num3 GIVING Ans
            ADD Num1, Num2, Num3 GIVING Ans
            DISPLAY Ans
-           COMPUTE Ans = Num1 + Num2
-           COMPUTE Ans = Num1 - Num2
-           COMPUTE Ans = Num1 * Num2
-           COMPUTE Ans = Num1 / Num2
+
+           DISPLAY "Enter operator (+ - * /) : " WITH NO ADVANCING
+           ACCEPT Operator
+           IF Operator = "+"
+               COMPUTE Ans = Num1 + Num2
+           END-IF
+           IF Operator = "-"
+               COMPUTE Ans = Num1 - Num2
+           END-IF
+           IF Operator = "*"
+               COMPUTE Ans = Num1 * Num2
+           END-IF
+           IF Operator = "/"
+               COMPUTE Ans = Num1 / Num2
+           END-IF
            DISPLAY Ans
            COMPUTE Ans = Num1 ** Num2
-           DISPLAY Ans 
+           DISPLAY Ans
            COMPUTE Ans = (3 + 5) * 5
-           DISPLAY Ans 
+           DISPLAY Ans
            COMPUTE Ans = 3 + 5 * 5
-           DISPLAY Ans 
+           DISPLAY Ans
            COMPUTE Ans ROUNDED = 3.0 + 2.005
            DISPLAY Ans
-           
+
         *>    ADD Num1 TO Num2 GIVING Ans
         *>    DISPLAY Ans
         *>    SUBTRACT Num1 FROM Num2 GIVING Ans
@@ -77,4 +138,43 @@
 
 
        STOP RUN.
-       
\ No newline at end of file
+
+       ValidateDOB.
+       MOVE "N" TO WSLeapYear
+       DIVIDE YOB BY 400 GIVING WSYearQuotient
+           REMAINDER WSYearRemainder
+       IF WSYearRemainder = 0
+           MOVE "Y" TO WSLeapYear
+       ELSE
+           DIVIDE YOB BY 100 GIVING WSYearQuotient
+               REMAINDER WSYearRemainder
+           IF WSYearRemainder NOT = 0
+               DIVIDE YOB BY 4 GIVING WSYearQuotient
+                   REMAINDER WSYearRemainder
+               IF WSYearRemainder = 0
+                   MOVE "Y" TO WSLeapYear
+               END-IF
+           END-IF
+       END-IF
+       EVALUATE MOB
+           WHEN 4
+           WHEN 6
+           WHEN 9
+           WHEN 11
+               MOVE 30 TO WSMaxDOB
+           WHEN 2
+               IF IsLeapYear
+                   MOVE 29 TO WSMaxDOB
+               ELSE
+                   MOVE 28 TO WSMaxDOB
+               END-IF
+           WHEN OTHER
+               MOVE 31 TO WSMaxDOB
+       END-EVALUATE.
+
+       CheckSampleDataNumeric.
+       IF NumSampleData IS NUMERIC
+           DISPLAY "SampleData is numeric: " NumSampleData
+       ELSE
+           DISPLAY "SampleData is not numeric"
+       END-IF.
