@@ -8,20 +8,39 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Ind PIC 9(1) VALUE 0.
+       01 Ind PIC 9(4) VALUE 0.
+       01 LoopBound PIC 9(4) VALUE 5.
+       01 AbortKey PIC X VALUE SPACE.
+       01 AbortRequested PIC X VALUE "N".
+           88 AbortSet VALUE "Y".
+       01 ProgressLine.
+           02 FILLER PIC X(16) VALUE "Processing item ".
+           02 PrnItemNum PIC ZZZ9.
+           02 FILLER PIC X(4) VALUE " of ".
+           02 PrnItemTotal PIC ZZZ9.
 
 
-       PROCEDURE DIVISION. 
-           PERFORM OutPutData WITH TEST AFTER UNTIL Ind > 5
+       PROCEDURE DIVISION.
+           PERFORM OutPutData WITH TEST AFTER UNTIL Ind > LoopBound
+               OR AbortSet
+               MOVE ZERO TO Ind
                GO TO ForLoop.
 
-           
+
            OutPutData.
-               DISPLAY Ind.
-               ADD 1 TO Ind.
-           
+               MOVE Ind TO PrnItemNum
+               MOVE LoopBound TO PrnItemTotal
+               DISPLAY ProgressLine
+               ADD 1 TO Ind
+               DISPLAY "Abort run ? Y/N : " WITH NO ADVANCING
+               ACCEPT AbortKey
+               IF AbortKey = "Y" OR AbortKey = "y"
+                   MOVE "Y" TO AbortRequested
+               END-IF.
+
            ForLoop.
-               PERFORM OutPutData2 VARYING Ind FROM 1 BY 1 UNTIL Ind=5
+               PERFORM OutPutData2 VARYING Ind FROM 1 BY 1
+                   UNTIL Ind = LoopBound
                STOP RUN.
 
            OutPutData2.
@@ -29,5 +48,5 @@
 
 
 
-       
-       
\ No newline at end of file
+
+
