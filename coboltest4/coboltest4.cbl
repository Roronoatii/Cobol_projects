@@ -6,29 +6,86 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CheckpointFile ASSIGN TO "Checkpoint.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkpStepName PIC X(10).
+           02 CkpSep PIC X.
+           02 CkpStatus PIC X(4).
+
        WORKING-STORAGE SECTION.
+       01 SubFourCount PIC 99 VALUE 2.
+       01 StepStatus PIC X VALUE "Y".
+           88 StepOK VALUE "Y".
+       01 WSFileStatus PIC X(2) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+           PERFORM MainLogic.
+
+       STOP RUN.
+
+       MainLogic.
+       OPEN INPUT CheckpointFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
+       ELSE
+           CLOSE CheckpointFile
+       END-IF
+       OPEN EXTEND CheckpointFile
+       PERFORM SubOne
+       CLOSE CheckpointFile.
+
+       SubOne.
+       DISPLAY "In Paragraph 1"
+       MOVE "Y" TO StepStatus
+       PERFORM SubTwo
+       MOVE "SUBONE" TO CkpStepName
+       MOVE StepStatus TO CkpStatus
+       PERFORM WriteCheckpoint
+       IF StepOK
+           DISPLAY "Returned to Paragraph 1"
+           PERFORM SubFour SubFourCount TIMES
+           IF NOT StepOK
+               DISPLAY "SubFour failed - SubOne aborting"
+           END-IF
+       ELSE
+           DISPLAY "SubTwo failed - SubOne aborting"
+       END-IF.
+
+       SubThree.
+       DISPLAY "In Paragraph 3"
+       MOVE "Y" TO StepStatus
+       MOVE "SUBTHREE" TO CkpStepName
+       MOVE StepStatus TO CkpStatus
+       PERFORM WriteCheckpoint.
+
+       SubTwo.
+       DISPLAY "In Paragraph 2"
+       MOVE "Y" TO StepStatus
+       PERFORM SubThree
+       MOVE "SUBTWO" TO CkpStepName
+       MOVE StepStatus TO CkpStatus
+       PERFORM WriteCheckpoint
+       IF StepOK
+           DISPLAY "Returned to Paragraph 2"
+       ELSE
+           DISPLAY "SubThree failed - SubTwo aborting"
+       END-IF.
 
+       SubFour.
+       DISPLAY "Repeat"
+       MOVE "Y" TO StepStatus
+       MOVE "SUBFOUR" TO CkpStepName
+       MOVE StepStatus TO CkpStatus
+       PERFORM WriteCheckpoint.
 
-       PROCEDURE DIVISION. 
-           SubOne.
-               DISPLAY "In Paragraph 1"
-               PERFORM SubTwo
-               DISPLAY "Returned to Paragraph 1"
-               PERFORM SubFour 2 TIMES.
-               
-               STOP RUN.
-           SubThree.
-               DISPLAY "In Paragraph 3".
-
-           SubTwo.
-               DISPLAY "In Paragraph 2"
-               PERFORM SubThree
-               DISPLAY "Returned to Paragraph 2".
-           
-           SubFour.
-               DISPLAY "Repeat".
-           
-     
-       
\ No newline at end of file
+       WriteCheckpoint.
+       MOVE SPACE TO CkpSep
+       WRITE CheckpointRecord.
