@@ -9,22 +9,61 @@
            SELECT CustomerReport ASSIGN TO "CustReport.rpt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNum
+               FILE STATUS IS WSFileStatus.
+           SELECT SortWorkFile ASSIGN TO "SortWork.tmp".
+           SELECT SortedCustomerFile ASSIGN TO "Customer.srt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BatchCustomerFile ASSIGN TO "CustLoad.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "Customer.aud"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerReport.
-       01 PrintLine PIC X(50).
+       01 PrintLine PIC X(136).
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02 SortBirthDate PIC 9(8).
+           02 SortIDNum PIC 9(5).
+           02 SortCustName.
+               03 SortFirstName PIC X(12).
+               03 SortLastName PIC X(15).
+           02 SortDeleteFlag PIC X.
+           02 SortMailAddress PIC X(30).
+           02 SortPhone PIC X(15).
+           02 SortEmail PIC X(30).
+
+       FD SortedCustomerFile.
+       01 SortedData PIC X(116).
+
+       FD BatchCustomerFile.
+       01 BatchCustomerData.
+           02 BatchBirthDate PIC 9(8).
+           02 BatchIDNum PIC 9(5).
+           02 BatchFirstName PIC X(12).
+           02 BatchLastName PIC X(15).
+           02 BatchMailAddress PIC X(30).
+           02 BatchPhone PIC X(15).
+           02 BatchEmail PIC X(30).
+           88 BatchEOF VALUE HIGH-VALUE.
+
+       FD AuditFile.
+       01 AuditRecord.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X.
+           02 AuditOperator PIC X(8).
+           02 FILLER PIC X.
+           02 AuditDate PIC 9(8).
+           02 FILLER PIC X.
+           02 AuditTime PIC 9(8).
 
        FD CustomerFile.
-       01 CustomerData.
-           02 BirthDate PIC 9(8).
-           02 IDNum PIC 9(5).
-           02 CustName.
-               03 FirstName PIC X(12).
-               03 LastName PIC X(15).
-           
-           88 WSEOF VALUE HIGH-VALUE.
-           88 CEData VALUE 0.
+           COPY custdata.
        01 DOB PIC 9(2) VALUE ZEROS.
        01 MOB PIC 9(2) VALUE ZEROS.
        01 YOB PIC 9(4) VALUE ZEROS.
@@ -32,19 +71,28 @@
        WORKING-STORAGE SECTION.
        77 Loop PIC X VALUE HIGH-VALUE.
        77 KeyPressed PIC X.
+       77 DupFound PIC X VALUE "N".
+           88 DupeID VALUE "Y".
+       77 MenuOption PIC X VALUE SPACE.
+       77 RecFound PIC X VALUE "N".
+           88 IDFound VALUE "Y".
        01 WSCustomer.
            02 WSIDNum PIC 9(5).
            02 WSCustName.
                03 WSFirstName PIC X(12).
                03 WSLastName PIC X(15).
+           02 WSMailAddress PIC X(30).
+           02 WSPhone PIC X(15).
+           02 WSEmail PIC X(30).
        01 PageHeading.
            02 FILLER PIC X(16) VALUE "Customers List :".
        01 PageFooting.
            02 FILLER PIC X(15) VALUE SPACE.
            02 FILLER PIC X(7) VALUE "Page : ".
            02 PrnPageNum PIC Z9.
-       01 Heads PIC X(55) VALUE "IDNum    FirstName    LastName    " &
-           "     DD/MM/YYYY : ".
+       01 Heads PIC X(117) VALUE "IDNum    FirstName    LastName    " &
+           "     DD/MM/YYYY :    Age  MailAddress              " &
+           "           Phone           Email".
        01 CustomerDetailLine.
            02 FILLER PIC X VALUE SPACE.
            02 PrnCustID PIC 9(5).
@@ -53,16 +101,47 @@
            02 FILLER PIC X VALUE SPACE.
            02 PrnLastName PIC X(15).
            02 FILLER PIC X VALUE SPACE.
-           
+
            02 PrnDOB PIC 99.
            02 FILLER PIC X VALUE "/".
            02 PrnMOB PIC 99.
            02 FILLER PIC X VALUE "/".
            02 PrnYOB PIC 9(4).
-       01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+           02 FILLER PIC X(7) VALUE "  Age: ".
+           02 PrnAge PIC Z9.
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnMailAddress PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnPhone PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnEmail PIC X(30).
+       01 WSCurrentDate.
+           02 WSCurrYear PIC 9(4).
+           02 WSCurrMonth PIC 99.
+           02 WSCurrDay PIC 99.
+       01 WSAge PIC 99.
+       01 WSOperator PIC X(8) VALUE SPACE.
+       01 WSBirthDateFmt PIC 99/99/9999.
+       01 WSBirthDateCk REDEFINES WSBirthDateFmt.
+           02 WSBDDay PIC 99.
+           02 FILLER PIC X.
+           02 WSBDMonth PIC 99.
+           02 FILLER PIC X.
+           02 WSBDYear PIC 9(4).
+       01 BirthDateOK PIC X VALUE "Y".
+           88 BDValid VALUE "Y".
+       01 ReportFooting.
+           02 FILLER PIC X(13) VALUE "END OF REPORT".
+           02 FILLER PIC X(9) VALUE "  Count:".
+           02 PrnRecCount PIC ZZZ9.
+           02 FILLER PIC X(7) VALUE "  Hash:".
+           02 PrnHashTotal PIC Z(9)9.
        01 LineCount PIC 99 VALUE ZERO.
            88 NewPageRequired VALUE 40 THRU 99.
        01 PageCount PIC 99 VALUE ZERO.
+       01 RptRecCount PIC 9(4) VALUE ZERO.
+       01 RptHashTotal PIC 9(10) VALUE ZERO.
+       01 WSFileStatus PIC X(2) VALUE SPACE.
 
        SCREEN SECTION.
        01 1stScreen.
@@ -92,13 +171,13 @@
        01 2stScreen.
            02 LINE 1 VALUE "----------------/Report List/--" &
                "--------------".
-           02 LINE 2 VALUE "/                             " &
-               "              /".
+           02 LINE 2 VALUE "/  (1) Report  (2) Change  (3) " &
+               "Delete        /".
            02 LINE 3 VALUE "/ IDNum: FstName:   LstName:    " &
                "DD/MM/YYYY: /".
-           02 LINE 4 VALUE "/                             " &
-               "              /".
-           02 LINE 5 VALUE "/                             " &
+           02 LINE 4 VALUE "/  (4) Batch Load   (5) Lookup " &
+               "             /".
+           02 LINE 5 VALUE "/  (6) Add Customer          " &
                "              /".
            02 LINE 6 VALUE "/                             " &
                "              /".
@@ -112,7 +191,8 @@
                "              /".
            02 LINE 11 VALUE "---------------------(1)------" &
                "---------------".
-           
+           02 LINE 11 COLUMN 23 PIC X TO MenuOption.
+
        01 Entries.
            02 LINE 1 VALUE "Customer ID : ".
        
@@ -120,49 +200,320 @@
            02 BLANK SCREEN.
           
        PROCEDURE DIVISION.
-           PERFORM WITH TEST AFTER UNTIL Loop = "N"
-           
-               OPEN EXTEND CustomerFile
-                   DISPLAY Entries
-                   ACCEPT IDNum COLUMN 14
-                   DISPLAY ClearScreen
-                   DISPLAY "Customer First Name : " WITH NO ADVANCING
-                   ACCEPT FirstName COLUMN 22
-                   DISPLAY ClearScreen
-                   DISPLAY "Customer Last Name : " WITH NO ADVANCING
-                   ACCEPT LastName COLUMN 21
+           DISPLAY "Operator ID : " WITH NO ADVANCING
+           ACCEPT WSOperator
+
+           ACCEPT 1stScreen.
+           DISPLAY ClearScreen.
+           ACCEPT 2stScreen.
+           IF MenuOption = "1"
+               DISPLAY ClearScreen
+               PERFORM RunCustomerReport
+           END-IF.
+           IF MenuOption = "2"
+               DISPLAY ClearScreen
+               PERFORM ChangeCustomer
+           END-IF.
+           IF MenuOption = "3"
+               DISPLAY ClearScreen
+               PERFORM DeleteCustomer
+           END-IF.
+           IF MenuOption = "4"
+               DISPLAY ClearScreen
+               PERFORM LoadCustomerBatch
+           END-IF.
+           IF MenuOption = "5"
+               DISPLAY ClearScreen
+               PERFORM LookupCustomer
+           END-IF.
+           IF MenuOption = "6"
+               DISPLAY ClearScreen
+               PERFORM AddCustomers
+           END-IF.
+
+       EXIT PROGRAM.
+
+       AddCustomers.
+       PERFORM WITH TEST AFTER UNTIL Loop = "N"
+
+           MOVE "Y" TO DupFound
+           PERFORM OpenCustomerFileForAdd
+           PERFORM WITH TEST AFTER UNTIL NOT DupeID
+               DISPLAY Entries
+               ACCEPT IDNum COLUMN 14
+               MOVE IDNum TO WSIDNum
+               PERFORM CheckDuplicateID
+               IF DupeID
                    DISPLAY ClearScreen
+                   DISPLAY "Customer ID already exists - " &
+                       "re-enter" WITH NO ADVANCING
+               ELSE
+               DISPLAY ClearScreen
+               DISPLAY "Customer First Name : " WITH NO ADVANCING
+               ACCEPT FirstName COLUMN 22
+               DISPLAY ClearScreen
+               DISPLAY "Customer Last Name : " WITH NO ADVANCING
+               ACCEPT LastName COLUMN 21
+               DISPLAY ClearScreen
+               MOVE "N" TO BirthDateOK
+               PERFORM WITH TEST AFTER UNTIL BDValid
                    DISPLAY "Customer Birth Day DDMMYYYY : " WITH NO
                    ADVANCING
                    ACCEPT BirthDate COLUMN 31
-                   WRITE CustomerData
-                   END-WRITE
-               CLOSE CustomerFile
+                   PERFORM ValidateBirthDate
+                   IF NOT BDValid
+                       DISPLAY ClearScreen
+                       DISPLAY "Invalid birth date - re-enter" WITH
+                           NO ADVANCING
+                   END-IF
+               END-PERFORM
                DISPLAY ClearScreen
-               OPEN INPUT CustomerFile
-               OPEN OUTPUT CustomerReport
-               PERFORM PrintPageHeading
-               READ CustomerFile
-                   AT END SET WSEOF TO TRUE
-               END-READ
-               PERFORM PrintReportBody UNTIL WSEOF
-               WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5
-               LINES
-               CLOSE CustomerFile, CustomerReport
-               DISPLAY "Do you want to continue ? Y / N : " WITH NO
-               ADVANCING
-               ACCEPT Loop COLUMN 34
+               DISPLAY "Customer MailAddress : " WITH NO ADVANCING
+               ACCEPT MailAddress COLUMN 21
                DISPLAY ClearScreen
-               
-           END-PERFORM.
+               DISPLAY "Customer Phone : " WITH NO ADVANCING
+               ACCEPT Phone COLUMN 18
+               DISPLAY ClearScreen
+               DISPLAY "Customer Email : " WITH NO ADVANCING
+               ACCEPT Email COLUMN 18
+               MOVE "0" TO DeleteFlag
+               WRITE CustomerData
+                   INVALID KEY
+                       MOVE "Y" TO DupFound
+                       DISPLAY ClearScreen
+                       DISPLAY "Customer ID already exists - " &
+                           "re-enter" WITH NO ADVANCING
+                   NOT INVALID KEY
+                       PERFORM WriteAuditRecord
+               END-WRITE
+               END-IF
+           END-PERFORM
+           CLOSE CustomerFile
+           DISPLAY ClearScreen
+           PERFORM RunCustomerReport
+           DISPLAY "Do you want to continue ? Y / N : " WITH NO
+           ADVANCING
+           ACCEPT Loop COLUMN 34
+           DISPLAY ClearScreen
 
-           ACCEPT 1stScreen.
-           DISPLAY ClearScreen.
-           DISPLAY 2stScreen.
+       END-PERFORM.
+
+       ChangeCustomer.
+       DISPLAY Entries
+       ACCEPT IDNum COLUMN 14
+       MOVE IDNum TO WSIDNum
+       PERFORM FindCustomerForUpdate
+       IF IDFound
+           DISPLAY ClearScreen
+           DISPLAY "Customer First Name : " WITH NO ADVANCING
+           ACCEPT FirstName COLUMN 22
+           DISPLAY ClearScreen
+           DISPLAY "Customer Last Name : " WITH NO ADVANCING
+           ACCEPT LastName COLUMN 21
+           DISPLAY ClearScreen
+           MOVE "N" TO BirthDateOK
+           PERFORM WITH TEST AFTER UNTIL BDValid
+               DISPLAY "Customer Birth Day DDMMYYYY : " WITH NO
+                   ADVANCING
+               ACCEPT BirthDate COLUMN 31
+               PERFORM ValidateBirthDate
+               IF NOT BDValid
+                   DISPLAY ClearScreen
+                   DISPLAY "Invalid birth date - re-enter" WITH NO
+                       ADVANCING
+               END-IF
+           END-PERFORM
+           DISPLAY ClearScreen
+           DISPLAY "Customer MailAddress : " WITH NO ADVANCING
+           ACCEPT MailAddress COLUMN 21
+           DISPLAY ClearScreen
+           DISPLAY "Customer Phone : " WITH NO ADVANCING
+           ACCEPT Phone COLUMN 18
+           DISPLAY ClearScreen
+           DISPLAY "Customer Email : " WITH NO ADVANCING
+           ACCEPT Email COLUMN 18
+           MOVE WSIDNum TO IDNum
+           REWRITE CustomerData
+           END-REWRITE
+           CLOSE CustomerFile
+       ELSE
+           DISPLAY ClearScreen
+           DISPLAY "Customer ID not found" WITH NO ADVANCING
+       END-IF.
+
+       FindCustomerForUpdate.
+       MOVE "N" TO RecFound
+       OPEN INPUT CustomerFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+       ELSE
+           CLOSE CustomerFile
+       END-IF
+       OPEN I-O CustomerFile
+       MOVE WSIDNum TO IDNum
+       READ CustomerFile
+           INVALID KEY
+               MOVE "N" TO RecFound
+               CLOSE CustomerFile
+           NOT INVALID KEY
+               MOVE "Y" TO RecFound
+       END-READ.
 
+       DeleteCustomer.
+       DISPLAY Entries
+       ACCEPT IDNum COLUMN 14
+       MOVE IDNum TO WSIDNum
+       PERFORM FindCustomerForUpdate
+       IF IDFound
+           SET CEData TO TRUE
+           REWRITE CustomerData
+           END-REWRITE
+           CLOSE CustomerFile
+           DISPLAY ClearScreen
+           DISPLAY "Customer deleted" WITH NO ADVANCING
+       ELSE
+           DISPLAY ClearScreen
+           DISPLAY "Customer ID not found" WITH NO ADVANCING
+       END-IF.
 
-     
-       STOP RUN.
+       LookupCustomer.
+       DISPLAY Entries
+       ACCEPT IDNum COLUMN 14
+       MOVE IDNum TO WSIDNum
+       PERFORM FindCustomerForUpdate
+       IF IDFound
+           CLOSE CustomerFile
+           CALL 'formatdate' USING BirthDate, WSBirthDateFmt
+           MOVE WSBDDay TO PrnDOB
+           MOVE WSBDMonth TO PrnMOB
+           MOVE WSBDYear TO PrnYOB
+           ACCEPT WSCurrentDate FROM DATE YYYYMMDD
+           COMPUTE WSAge = WSCurrYear - PrnYOB
+           IF WSCurrMonth < PrnMOB OR
+               (WSCurrMonth = PrnMOB AND WSCurrDay < PrnDOB)
+               SUBTRACT 1 FROM WSAge
+           END-IF
+           MOVE WSAge TO PrnAge
+           DISPLAY ClearScreen
+           DISPLAY "IDNum       : " IDNum
+           DISPLAY "First Name  : " FirstName
+           DISPLAY "Last Name   : " LastName
+           DISPLAY "Birth Date  : " PrnDOB "/" PrnMOB "/" PrnYOB
+               "  Age: " PrnAge
+           DISPLAY "MailAddress : " MailAddress
+           DISPLAY "Phone       : " Phone
+           DISPLAY "Email       : " Email
+           IF CEData
+               DISPLAY "Status      : Deleted"
+           ELSE
+               DISPLAY "Status      : Active"
+           END-IF
+       ELSE
+           DISPLAY ClearScreen
+           DISPLAY "Customer ID not found" WITH NO ADVANCING
+       END-IF.
+
+       LoadCustomerBatch.
+       OPEN INPUT BatchCustomerFile
+       PERFORM OpenCustomerFileForAdd
+       READ BatchCustomerFile
+           AT END SET BatchEOF TO TRUE
+       END-READ
+       PERFORM UNTIL BatchEOF
+           MOVE BatchBirthDate TO BirthDate
+           MOVE BatchIDNum TO IDNum
+           MOVE BatchFirstName TO FirstName
+           MOVE BatchLastName TO LastName
+           MOVE BatchMailAddress TO MailAddress
+           MOVE BatchPhone TO Phone
+           MOVE BatchEmail TO Email
+           MOVE "0" TO DeleteFlag
+           WRITE CustomerData
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM WriteAuditRecord
+           END-WRITE
+           READ BatchCustomerFile
+               AT END SET BatchEOF TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE BatchCustomerFile, CustomerFile
+       DISPLAY ClearScreen
+       DISPLAY "Batch load complete" WITH NO ADVANCING.
+
+       RunCustomerReport.
+       MOVE ZERO TO RptRecCount
+       MOVE ZERO TO RptHashTotal
+       MOVE ZERO TO PageCount
+       MOVE ZERO TO LineCount
+       SORT SortWorkFile
+           ON ASCENDING KEY SortLastName SortFirstName
+           USING CustomerFile
+           GIVING SortedCustomerFile
+       OPEN INPUT SortedCustomerFile
+       OPEN OUTPUT CustomerReport
+       PERFORM PrintPageHeading
+       READ SortedCustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+       PERFORM PrintReportBody UNTIL WSEOF
+       MOVE RptRecCount TO PrnRecCount
+       MOVE RptHashTotal TO PrnHashTotal
+       WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+       CLOSE SortedCustomerFile, CustomerReport.
+
+       ValidateBirthDate.
+       MOVE "Y" TO BirthDateOK
+       CALL 'formatdate' USING BirthDate, WSBirthDateFmt
+       ACCEPT WSCurrentDate FROM DATE YYYYMMDD
+       IF WSBDDay < 1 OR WSBDDay > 31
+           MOVE "N" TO BirthDateOK
+       END-IF
+       IF WSBDMonth < 1 OR WSBDMonth > 12
+           MOVE "N" TO BirthDateOK
+       END-IF
+       IF WSBDYear < 1900 OR WSBDYear > WSCurrYear
+           MOVE "N" TO BirthDateOK
+       END-IF.
+
+       WriteAuditRecord.
+       OPEN INPUT AuditFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT AuditFile
+           CLOSE AuditFile
+       ELSE
+           CLOSE AuditFile
+       END-IF
+       OPEN EXTEND AuditFile
+       MOVE SPACES TO AuditRecord
+       MOVE IDNum TO AuditIDNum
+       MOVE WSOperator TO AuditOperator
+       ACCEPT AuditDate FROM DATE YYYYMMDD
+       ACCEPT AuditTime FROM TIME
+       WRITE AuditRecord
+       CLOSE AuditFile.
+
+       OpenCustomerFileForAdd.
+       OPEN INPUT CustomerFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+       ELSE
+           CLOSE CustomerFile
+       END-IF
+       OPEN I-O CustomerFile.
+
+       CheckDuplicateID.
+       MOVE "N" TO DupFound
+       MOVE WSIDNum TO IDNum
+       READ CustomerFile
+           INVALID KEY
+               MOVE "N" TO DupFound
+           NOT INVALID KEY
+               MOVE "Y" TO DupFound
+       END-READ.
 
        PrintPageHeading.
        WRITE PrintLine FROM PageHeading 
@@ -171,20 +522,37 @@
        ADD 1 TO PageCount.
 
        PrintReportBody.
-       IF NewPageRequired
-           MOVE PageCount TO PrnPageNum
-           WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
-           PERFORM PrintPageHeading
+       MOVE SortedData TO CustomerData
+       IF NOT CEData
+           IF NewPageRequired
+               MOVE PageCount TO PrnPageNum
+               WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+               PERFORM PrintPageHeading
+           END-IF
+           MOVE IDNum TO PrnCustID
+           MOVE FirstName TO PrnFirstName
+           MOVE LastName TO PrnLastName
+           CALL 'formatdate' USING BirthDate, WSBirthDateFmt
+           MOVE WSBDDay TO PrnDOB
+           MOVE WSBDMonth TO PrnMOB
+           MOVE WSBDYear TO PrnYOB
+           ACCEPT WSCurrentDate FROM DATE YYYYMMDD
+           COMPUTE WSAge = WSCurrYear - PrnYOB
+           IF WSCurrMonth < PrnMOB OR
+               (WSCurrMonth = PrnMOB AND WSCurrDay < PrnDOB)
+               SUBTRACT 1 FROM WSAge
+           END-IF
+           MOVE WSAge TO PrnAge
+           MOVE MailAddress TO PrnMailAddress
+           MOVE Phone TO PrnPhone
+           MOVE Email TO PrnEmail
+           WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1
+               LINE
+           ADD 1 TO LineCount
+           ADD 1 TO RptRecCount
+           ADD IDNum TO RptHashTotal
        END-IF
-       MOVE IDNum TO PrnCustID
-       MOVE FirstName TO PrnFirstName
-       MOVE LastName TO PrnLastName
-       MOVE BirthDate(1:2) TO PrnDOB
-       MOVE BirthDate(3:2) TO PrnMOB
-       MOVE BirthDate(5:4) TO PrnYOB
-       WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
-       ADD 1 TO LineCount
-       READ CustomerFile
+       READ SortedCustomerFile
            AT END SET WSEOF TO TRUE
        END-READ.
        
\ No newline at end of file
