@@ -5,21 +5,150 @@
        DATE-WRITTEN.September 30th 2022
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TaxInputFile ASSIGN TO "TaxInput.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TaxReportFile ASSIGN TO "TaxReport.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TaxAuditFile ASSIGN TO "TaxAudit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD TaxInputFile.
+       01 TaxInputRecord.
+           02 InJurisdiction PIC X(2).
+               88 TaxInputEOF VALUE HIGH-VALUE.
+           02 InPrice PIC 9(4)V99.
+
+       FD TaxReportFile.
+       01 TaxReportLine PIC X(56).
+
+       FD TaxAuditFile.
+       01 TaxAuditRecord.
+           02 AudJurisdiction PIC X(2).
+           02 FILLER PIC X.
+           02 AudPrice PIC 9(4)V99.
+           02 FILLER PIC X.
+           02 AudTaxAmt PIC 9(4)V99.
+           02 FILLER PIC X.
+           02 AudDate PIC 9(8).
+           02 FILLER PIC X.
+           02 AudTime PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 Price PIC 9(4)V99.
-       01 TaxRate PIC V999 VALUE .075.
+       01 TaxRateTable.
+           02 TaxRateEntry OCCURS 3 TIMES INDEXED BY TaxIdx.
+               03 TableJurisdiction PIC X(2).
+               03 TableTaxRate PIC V999.
+       01 WSTaxRate PIC V999.
+       01 FoundRate PIC X VALUE "N".
+           88 RateFound VALUE "Y".
+       01 TaxAmount PIC 9(4)V99.
        01 FullPrice PIC 9(4)V99.
-       01 NoZero PIC ZZZZ.ZZ.
-       PROCEDURE DIVISION. 
-           DISPLAY "Enter the Price : " WITH NO ADVANCING  
-           ACCEPT Price
-           COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
-           MOVE FullPrice TO NoZero
-           DISPLAY "Price + Tax : " NoZero "$".
-
+       01 PriceOK PIC X VALUE "Y".
+           88 PriceValid VALUE "Y".
+       01 TaxPrintLine.
+           02 PrnJurisdiction PIC X(2).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PrnPrice PIC $$,$$$,$$9.99CR.
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PrnTaxAmt PIC $$,$$$,$$9.99CR.
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PrnFullPrice PIC $$,$$$,$$9.99CR.
+       01 WSPriceSigned PIC S9(8)V99.
+       01 WSTaxAmtSigned PIC S9(8)V99.
+       01 WSFullPriceSigned PIC S9(8)V99.
+       01 WSFileStatus PIC X(2) VALUE SPACE.
+       01 GrandTotal PIC 9(8)V99 VALUE ZERO.
+       01 WSGrandTotalSigned PIC S9(8)V99.
+       01 TaxTotalLine.
+           02 FILLER PIC X(41) VALUE "GRAND TOTAL".
+           02 PrnGrandTotal PIC $$,$$$,$$9.99CR.
 
+       PROCEDURE DIVISION.
+           PERFORM LoadTaxRateTable
+           OPEN INPUT TaxInputFile
+           OPEN OUTPUT TaxReportFile
+           PERFORM OpenTaxAuditFile
+           READ TaxInputFile
+               AT END SET TaxInputEOF TO TRUE
+           END-READ
+           PERFORM ProcessTaxRecord UNTIL TaxInputEOF
+           MOVE GrandTotal TO WSGrandTotalSigned
+           CALL 'formatcurrency' USING WSGrandTotalSigned, PrnGrandTotal
+           WRITE TaxReportLine FROM TaxTotalLine
+           CLOSE TaxInputFile, TaxReportFile, TaxAuditFile.
 
        STOP RUN.
-       
\ No newline at end of file
+
+       OpenTaxAuditFile.
+       OPEN INPUT TaxAuditFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT TaxAuditFile
+           CLOSE TaxAuditFile
+       ELSE
+           CLOSE TaxAuditFile
+       END-IF
+       OPEN EXTEND TaxAuditFile.
+
+       LoadTaxRateTable.
+       MOVE "NY" TO TableJurisdiction(1)
+       MOVE .080 TO TableTaxRate(1)
+       MOVE "CA" TO TableJurisdiction(2)
+       MOVE .073 TO TableTaxRate(2)
+       MOVE "TX" TO TableJurisdiction(3)
+       MOVE .000 TO TableTaxRate(3).
+
+       LookupTaxRate.
+       MOVE "N" TO FoundRate
+       MOVE ZERO TO WSTaxRate
+       MOVE 1 TO TaxIdx
+       PERFORM WITH TEST AFTER UNTIL RateFound OR TaxIdx > 3
+           IF TableJurisdiction(TaxIdx) = InJurisdiction
+               MOVE TableTaxRate(TaxIdx) TO WSTaxRate
+               MOVE "Y" TO FoundRate
+           ELSE
+               ADD 1 TO TaxIdx
+           END-IF
+       END-PERFORM.
+
+       ProcessTaxRecord.
+       MOVE "Y" TO PriceOK
+       IF InPrice IS NOT NUMERIC
+           MOVE "N" TO PriceOK
+       END-IF
+       IF PriceValid AND InPrice = ZERO
+           MOVE "N" TO PriceOK
+       END-IF
+       IF PriceValid
+           PERFORM LookupTaxRate
+           COMPUTE TaxAmount ROUNDED = InPrice * WSTaxRate
+           COMPUTE FullPrice ROUNDED = InPrice + TaxAmount
+           MOVE InJurisdiction TO PrnJurisdiction
+           MOVE InPrice TO WSPriceSigned
+           MOVE TaxAmount TO WSTaxAmtSigned
+           MOVE FullPrice TO WSFullPriceSigned
+           CALL 'formatcurrency' USING WSPriceSigned, PrnPrice
+           CALL 'formatcurrency' USING WSTaxAmtSigned, PrnTaxAmt
+           CALL 'formatcurrency' USING WSFullPriceSigned, PrnFullPrice
+           WRITE TaxReportLine FROM TaxPrintLine
+           ADD FullPrice TO GrandTotal
+           PERFORM WriteTaxAuditRecord
+       ELSE
+           DISPLAY "Invalid price for jurisdiction " InJurisdiction
+               " - record skipped"
+       END-IF
+       READ TaxInputFile
+           AT END SET TaxInputEOF TO TRUE
+       END-READ.
+
+       WriteTaxAuditRecord.
+       MOVE SPACES TO TaxAuditRecord
+       MOVE InJurisdiction TO AudJurisdiction
+       MOVE InPrice TO AudPrice
+       MOVE TaxAmount TO AudTaxAmt
+       ACCEPT AudDate FROM DATE YYYYMMDD
+       ACCEPT AudTime FROM TIME
+       WRITE TaxAuditRecord.
