@@ -0,0 +1,15 @@
+      *Shared customer record layout - included by any program that
+      *reads or writes Customer.dat.
+       01 CustomerData.
+           02 BirthDate PIC 9(8).
+           02 IDNum PIC 9(5).
+           02 CustName.
+               03 FirstName PIC X(12).
+               03 LastName PIC X(15).
+
+           88 WSEOF VALUE HIGH-VALUE.
+           02 DeleteFlag PIC X VALUE "0".
+               88 CEData VALUE "1".
+           02 MailAddress PIC X(30).
+           02 Phone PIC X(15).
+           02 Email PIC X(30).
