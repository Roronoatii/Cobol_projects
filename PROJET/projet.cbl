@@ -6,11 +6,27 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StatusFile ASSIGN TO "Status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
+       FD StatusFile.
+       01 StatusRecord PIC X(1).
+
        WORKING-STORAGE SECTION.
        77 KeyPressed PIC X.
+       01 MenuOption PIC X VALUE SPACE.
+       01 LastOption PIC X VALUE SPACE.
+       01 MenuActionDone PIC X VALUE "N".
+           88 MenuDone VALUE "Y".
+       01 ConfirmExit PIC X VALUE "N".
+           88 ExitConfirmed VALUE "Y" "y".
+           88 ExitDeclined VALUE "N" "n".
+       01 WSFileStatus PIC X(2) VALUE SPACE.
 
        SCREEN SECTION.
        01 1stScreen.
@@ -18,14 +34,16 @@
                "---------------".
            02 LINE 2 VALUE "/                             " &
                "              /".
-           02 LINE 3 VALUE "/               Customers List:         " & 
+           02 LINE 3 VALUE "/               Customers List:         " &
                "    /".
-           02 LINE 4 VALUE "/                             " &
-               "              /".    
+           02 LINE 4 VALUE "/  (1) Customer Maintenance  " &
+               "(2) Exit     /".
+           02 LINE 4 COLUMN 34 PIC X TO MenuOption.
            02 LINE 5 VALUE "/                             " &
-               "              /".    
-           02 LINE 6 VALUE "/                             " &
-               "              /".    
+               "              /".
+           02 LINE 6 VALUE "/  Last option used : " &
+               "                /".
+           02 LINE 6 COLUMN 23 PIC X FROM LastOption.
            02 LINE 7 COLUMN 1 VALUE "/ Appuyer sur une touche pour " &
                "continuer...  /".
            02 LINE 7 COLUMN 43 PIC X TO KeyPressed.
@@ -37,25 +55,55 @@
                "              /".
            02 LINE 11 VALUE "------------------------------" &
                "---------------".
-       
+
+       01 ExitScreen.
+           02 LINE 1 VALUE "Are you sure you want to exit ? Y / N : ".
+           02 LINE 1 COLUMN 41 PIC X TO ConfirmExit.
+
        01 ClearScreen.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
-           
+           PERFORM ReadLastOption
 
-          
-           ACCEPT 1stScreen.
+           PERFORM WITH TEST AFTER UNTIL MenuDone
+               ACCEPT 1stScreen
+               DISPLAY ClearScreen
 
-           DISPLAY ClearScreen.
+               IF MenuOption = "1"
+                   CALL "coboltest10"
+               END-IF
+               IF MenuOption = "2"
+                   MOVE "N" TO ConfirmExit
+                   PERFORM WITH TEST AFTER UNTIL
+                       ExitConfirmed OR ExitDeclined
+                       ACCEPT ExitScreen
+                       DISPLAY ClearScreen
+                   END-PERFORM
+                   IF ExitConfirmed
+                       MOVE "Y" TO MenuActionDone
+                   END-IF
+               END-IF
+           END-PERFORM
 
+           PERFORM SaveLastOption.
 
-           
-           
-           
-           
-
-       
+       STOP RUN.
 
+       ReadLastOption.
+       OPEN INPUT StatusFile
+       IF WSFileStatus = "35"
+           OPEN OUTPUT StatusFile
+           CLOSE StatusFile
+           OPEN INPUT StatusFile
+       END-IF
+       READ StatusFile
+           AT END MOVE SPACE TO LastOption
+           NOT AT END MOVE StatusRecord TO LastOption
+       END-READ
+       CLOSE StatusFile.
 
-       STOP RUN.
-       
\ No newline at end of file
+       SaveLastOption.
+       OPEN OUTPUT StatusFile
+       MOVE MenuOption TO StatusRecord
+       WRITE StatusRecord
+       CLOSE StatusFile.
