@@ -0,0 +1,14 @@
+      *Linkage
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. formatcurrency.
+       AUTHOR. Paul Rivallin.
+       DATE-WRITTEN.October 2nd 2022
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LAmount PIC S9(8)V99.
+           01 LFormatted PIC $$,$$$,$$9.99CR.
+
+       PROCEDURE DIVISION USING LAmount, LFormatted.
+           MOVE LAmount TO LFormatted
+
+       EXIT PROGRAM.
