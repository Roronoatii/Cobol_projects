@@ -0,0 +1,14 @@
+      *Linkage
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. formatdate.
+       AUTHOR. Paul Rivallin.
+       DATE-WRITTEN.October 2nd 2022
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LRawDate PIC 9(8).
+           01 LFormattedDate PIC 99/99/9999.
+
+       PROCEDURE DIVISION USING LRawDate, LFormattedDate.
+           MOVE LRawDate TO LFormattedDate
+
+       EXIT PROGRAM.
