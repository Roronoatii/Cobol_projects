@@ -12,22 +12,64 @@
        01 StartNum PIC 9(8)V99 VALUE 02201123.55.
        01 NoZero PIC ZZZZZZZ9.99.
        01 NoZPlusC PIC ZZ,ZZZ,ZZ9.99.
-       01 Dollar PIC $$,$$$,$$9.99.
+       01 Amount PIC S9(8)V99 VALUE ZERO.
+       01 Dollar PIC $$,$$$,$$9.99CR.
        01 BDay PIC 9(8) VALUE 03192002.
        01 ADate PIC 99/99/9999.
+       01 WSBDMonth PIC 99.
+       01 WSBDDay PIC 99.
+       01 DateOK PIC X VALUE "Y".
+           88 DateValid VALUE "Y".
+       01 AmountOK PIC X VALUE "Y".
+           88 AmountValid VALUE "Y".
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
            MOVE StartNum TO NoZero
            DISPLAY NoZero
            MOVE StartNum TO NoZPlusC
            DISPLAY NoZPlusC
-           MOVE StartNum TO Dollar
+
+           MOVE "N" TO AmountOK
+           PERFORM WITH TEST AFTER UNTIL AmountValid
+               DISPLAY "Enter an amount : " WITH NO ADVANCING
+               ACCEPT Amount
+               MOVE "Y" TO AmountOK
+               IF Amount IS NOT NUMERIC
+                   MOVE "N" TO AmountOK
+               END-IF
+               IF AmountValid AND
+                       (Amount < -99999999.99 OR Amount > 99999999.99)
+                   MOVE "N" TO AmountOK
+               END-IF
+               IF NOT AmountValid
+                   DISPLAY "Invalid amount - re-enter"
+               END-IF
+           END-PERFORM
+           CALL 'formatcurrency' USING Amount, Dollar
            DISPLAY Dollar
-           MOVE BDay TO ADate
+
+           MOVE "N" TO DateOK
+           PERFORM WITH TEST AFTER UNTIL DateValid
+               DISPLAY "Enter birth day MMDDYYYY : " WITH NO ADVANCING
+               ACCEPT BDay
+               MOVE BDay(1:2) TO WSBDMonth
+               MOVE BDay(3:2) TO WSBDDay
+               MOVE "Y" TO DateOK
+               IF WSBDMonth < 1 OR WSBDMonth > 12
+                   MOVE "N" TO DateOK
+               END-IF
+               IF WSBDDay < 1 OR WSBDDay > 31
+                   MOVE "N" TO DateOK
+               END-IF
+               IF NOT DateValid
+                   DISPLAY "Invalid date - re-enter"
+               END-IF
+           END-PERFORM
+           CALL 'formatdate' USING BDay, ADate
            DISPLAY ADate
 
 
 
 
        STOP RUN.
-       
\ No newline at end of file
+
