@@ -6,17 +6,43 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperandFile ASSIGN TO "Operands.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9 VALUE 5.
-       01 Num2 PIC 9 VALUE 4.
-       01 Sum1 PIC 99.
-       PROCEDURE DIVISION. 
-       CALL 'getsum' USING Num1, Num2, Sum1.
-       DISPLAY Num1 " + " Num2 " = " Sum1. 
-
+       FD OperandFile.
+       01 OperandRecord.
+           02 OpFunctionCode PIC X(1).
+               88 OperandEOF VALUE HIGH-VALUE.
+           02 OpNum1 PIC S9(6)V99.
+           02 OpNum2 PIC S9(6)V99.
 
+       WORKING-STORAGE SECTION.
+       01 WSProgramName PIC X(8) VALUE "getsum".
+       01 WSResult PIC S9(6)V99.
+       01 WSStatusCode PIC X(2).
+           88 WSStatusOK VALUE "00".
+       PROCEDURE DIVISION.
+           OPEN INPUT OperandFile
+           READ OperandFile
+               AT END SET OperandEOF TO TRUE
+           END-READ
+           PERFORM ProcessOperandPair UNTIL OperandEOF
+           CLOSE OperandFile.
 
        STOP RUN.
-       
\ No newline at end of file
+
+       ProcessOperandPair.
+       CALL WSProgramName USING OpFunctionCode, OpNum1, OpNum2,
+           WSResult, WSStatusCode
+       IF WSStatusOK
+           DISPLAY OpNum1 " " OpFunctionCode " " OpNum2 " = " WSResult
+       ELSE
+           DISPLAY "Error processing operand pair - status "
+               WSStatusCode
+       END-IF
+       READ OperandFile
+           AT END SET OperandEOF TO TRUE
+       END-READ.
