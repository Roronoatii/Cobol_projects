@@ -5,11 +5,43 @@
        DATE-WRITTEN.September 29th 2022
        DATA DIVISION.
        LINKAGE SECTION.
-           01 LNum1 PIC 9 VALUE 5.
-           01 LNum2 PIC 9 VALUE 4.
-           01 LSum1 PIC 99.
+           01 LFunctionCode PIC X(1).
+           01 LNum1 PIC S9(6)V99.
+           01 LNum2 PIC S9(6)V99.
+           01 LResult PIC S9(6)V99.
+           01 LStatusCode PIC X(2).
+               88 LStatusOK VALUE "00".
 
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-           COMPUTE LSum1 = LNum1 + LNum2
+       PROCEDURE DIVISION USING LFunctionCode, LNum1, LNum2, LResult,
+           LStatusCode.
+           MOVE "00" TO LStatusCode
+           IF LFunctionCode = "A"
+               COMPUTE LResult = LNum1 + LNum2
+                   ON SIZE ERROR MOVE "99" TO LStatusCode
+               END-COMPUTE
+           END-IF
+           IF LFunctionCode = "S"
+               COMPUTE LResult = LNum1 - LNum2
+                   ON SIZE ERROR MOVE "99" TO LStatusCode
+               END-COMPUTE
+           END-IF
+           IF LFunctionCode = "M"
+               COMPUTE LResult = LNum1 * LNum2
+                   ON SIZE ERROR MOVE "99" TO LStatusCode
+               END-COMPUTE
+           END-IF
+           IF LFunctionCode = "D"
+               IF LNum2 = ZERO
+                   MOVE "99" TO LStatusCode
+               ELSE
+                   COMPUTE LResult = LNum1 / LNum2
+                       ON SIZE ERROR MOVE "99" TO LStatusCode
+                   END-COMPUTE
+               END-IF
+           END-IF
+           IF LFunctionCode NOT = "A" AND LFunctionCode NOT = "S" AND
+               LFunctionCode NOT = "M" AND LFunctionCode NOT = "D"
+               MOVE "99" TO LStatusCode
+           END-IF
 
        EXIT PROGRAM.
