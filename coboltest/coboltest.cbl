@@ -4,9 +4,24 @@
        AUTHOR. Paul Rivallin.
        DATE-WRITTEN.Septembre 29th 2022
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SessionLog ASSIGN TO "Session.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
+       FD SessionLog.
+       01 SessionRecord.
+           02 SessUserName PIC X(30).
+           02 FILLER PIC X.
+           02 SessDate PIC X(8).
+           02 FILLER PIC X.
+           02 SessTime PIC X(8).
+
        WORKING-STORAGE SECTION.
        01 UserName PIC X(30) VALUE "You".
        01 Num1 PIC 9 VALUE ZERO.
@@ -17,11 +32,17 @@
            02 SSGroup PIC 99.
            02 SSSerial PIC 9999.
        01 PIValue CONSTANT AS 3.14.
-       
+       01 Radius PIC 9(3)V99 VALUE 5.00.
+       01 Circumference PIC 9(5)V99.
+       01 WSFileStatus PIC X(2) VALUE SPACE.
+
        PROCEDURE DIVISION.
-           DISPLAY "What is your name " WITH NO ADVANCING
-           ACCEPT UserName
+           PERFORM WITH TEST AFTER UNTIL UserName NOT = SPACES
+               DISPLAY "What is your name " WITH NO ADVANCING
+               ACCEPT UserName
+           END-PERFORM
            DISPLAY "Hello " UserName
+           PERFORM WriteSessionLog
 
            MOVE ZERO TO UserName
            DISPLAY UserName
@@ -32,14 +53,40 @@
            DISPLAY Num1 " + " Num2 " = " Total
            DISPLAY "Enter your social security number "
            ACCEPT SSNum
-           DISPLAY "Area " SSArea
-           DISPLAY "Group " SSGroup
-           DISPLAY "Serial " SSSerial
+           IF SSArea IS NOT NUMERIC OR SSGroup IS NOT NUMERIC
+               OR SSSerial IS NOT NUMERIC
+               DISPLAY "Invalid social security number entered"
+           ELSE
+               IF SSArea = 000 OR SSArea = 666 OR SSArea >= 900
+                   DISPLAY "Invalid social security number entered"
+               ELSE
+                   DISPLAY "Area " SSArea
+                   DISPLAY "Group " SSGroup
+                   DISPLAY "Serial " SSSerial
+               END-IF
+           END-IF
            DISPLAY PIValue
+           COMPUTE Circumference = 2 * PIValue * Radius
+           DISPLAY "Circumference of a circle with radius " Radius
+               " is " Circumference
 
 
 
 
-       STOP RUN. 
+       STOP RUN.
 
-       
\ No newline at end of file
+       WriteSessionLog.
+       OPEN INPUT SessionLog
+       IF WSFileStatus = "35"
+           OPEN OUTPUT SessionLog
+           CLOSE SessionLog
+       ELSE
+           CLOSE SessionLog
+       END-IF
+       OPEN EXTEND SessionLog
+       MOVE SPACES TO SessionRecord
+       ACCEPT SessDate FROM DATE YYYYMMDD
+       ACCEPT SessTime FROM TIME
+       MOVE UserName TO SessUserName
+       WRITE SessionRecord
+       CLOSE SessionLog.
